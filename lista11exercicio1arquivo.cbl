@@ -16,12 +16,32 @@
       *>Declaração dos recursos externos
        Input-output Section.
        File-control.
-           select arqTemperaturas assign to "arqTemperaturas.txt"
+      *> nome do arquivo é montado em tempo de execução (ver ws-nome-arquivo)
+      *> para manter o histórico de um mês para o outro
+           select arqTemperaturas assign to ws-nome-arquivo
            organization is line sequential
            access mode is sequential
            lock mode is automatic
            file status is ws-fs-arqTemperaturas.
 
+      *> relatório impresso com o desvio diário de cada temperatura
+           select relTemperaturas assign to "RELTEMP.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relTemperaturas.
+
+      *> ponto de controle do cadastro, para retomar de onde parou caso
+      *> a digitação das 30 temperaturas seja interrompida no meio do mês
+      *> (nome fixo: o mês do cadastro em andamento fica gravado dentro do
+      *> próprio registro, para não depender da data do dia em que o
+      *> programa é retomado)
+           select ckpTemperaturas assign to "CKPTEMP.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-ckpTemperaturas.
+
        I-O-Control.
 
 
@@ -32,21 +52,102 @@
        File Section.
        fd arqTemperaturas.
        01 fd-relatorio.
+           05 fd-local-cod                         pic 9(02).
            05 fd-temperatura                       pic s9(03)V99.
+           05 fd-operador                          pic x(10).
+           05 fd-data-hora-entrada                 pic x(14).
+
+       fd relTemperaturas.
+       01 fd-relTemperaturas-linha                 pic x(80).
+
+       fd ckpTemperaturas.
+       01 fd-checkpoint-linha.
+           05 fd-checkpoint-aaaamm                 pic 9(06).
+           05 fd-checkpoint-local                  pic 9(02).
+           05 fd-checkpoint-dia                    pic 9(02).
 
       *>----Variáveis de trabalho
        Working-storage Section.
 
-       01 ws-relatorio occurs 30.
-           05 ws-temperatura                       pic  s9(03)V99.
-       77 ws-soma                                  pic 9(10)V99.
+      *>----Locais/sensores monitorados na mesma execução (ex.: depósito x doca)
+      *> atenção: ws-qtd-locais e o "occurs 2" abaixo (e o move dos nomes em
+      *> inicializa) precisam ser alterados juntos ao incluir um novo local -
+      *> ws-qtd-locais por si só não redimensiona a tabela
+       77 ws-qtd-locais                             pic 9(02) value 2.
+       77 ws-local-atual                            pic 9(02).
+       01 ws-tab-locais.
+           05 ws-local occurs 2.
+               10 ws-local-nome                     pic x(15).
+               10 ws-local-soma                     pic S9(10)V99.
+               10 ws-local-media                    pic --9,99.
+               10 ws-local-media-num                pic s9(03)V99.
+               10 ws-local-temp-maxima              pic s9(03)V99.
+               10 ws-local-dia-temp-maxima          pic 9(02).
+               10 ws-local-temp-minima              pic s9(03)V99.
+               10 ws-local-dia-temp-minima          pic 9(02).
+               10 ws-local-dado occurs 30.
+                   15 ws-temperatura                pic s9(03)V99.
+                   15 ws-operador                   pic x(10).
+                   15 ws-data-hora-entrada           pic x(14).
 
-       77 ws-media                                 pic --9,99.
        77 ws-diaacimaabaixo                        pic 9(02).
+       77 ws-local-consulta                        pic 9(02).
+       77 ws-local-valida                          pic x(01).
        77 ws-ind                                   pic 9(2).
        77 ws-fimprograma                           pic x(3).
        77 ws-fs-arqTemperaturas                    pic 9(02).
+       77 ws-fs-relTemperaturas                    pic 9(02).
+       77 ws-fs-ckpTemperaturas                    pic 9(02).
        77 ws-aux                                   pic x(01).
+       77 ws-temp-valida                           pic x(01).
+       77 ws-dia-valida                            pic x(01).
+       77 ws-consultar-outro                       pic x(01).
+       77 ws-checkpoint-existe                     pic x(01).
+       77 ws-local-atual-inicial                   pic 9(02).
+       77 ws-ind-inicial                           pic 9(02).
+
+      *>----Variáveis para o arquivo histórico mensal (arqTemperaturas-AAAAMM.txt)
+       01 ws-data-sistema                          pic 9(08).
+       01 ws-data-sistema-red redefines ws-data-sistema.
+           05 ws-data-sistema-aaaamm                pic 9(06).
+           05 ws-data-sistema-dd                    pic 9(02).
+
+      *>----Variáveis para registrar quando cada temperatura foi digitada
+       01 ws-hora-sistema                          pic 9(08).
+       01 ws-hora-sistema-red redefines ws-hora-sistema.
+           05 ws-hora-sistema-hhmmss                pic 9(06).
+           05 ws-hora-sistema-cc                    pic 9(02).
+       01 ws-data-hora-completa.
+           05 ws-data-hora-completa-data            pic 9(08).
+           05 ws-data-hora-completa-hora            pic 9(06).
+       01 ws-nome-arquivo.
+           05 filler                                pic x(16) value "arqTemperaturas-".
+           05 ws-nome-arquivo-aaaamm                pic 9(06).
+           05 filler                                pic x(04) value ".txt".
+
+      *>----Variáveis para o relatório de variação diária (RELTEMP.txt)
+       01 ws-relTemperaturas-linha.
+           05 ws-relTemperaturas-local               pic x(15).
+           05 filler                                pic x(02) value spaces.
+           05 ws-relTemperaturas-dia                pic z9.
+           05 filler                                pic x(03) value spaces.
+           05 ws-relTemperaturas-temp               pic ---9,99.
+           05 filler                                pic x(03) value spaces.
+           05 ws-relTemperaturas-delta              pic ---9,99.
+           05 filler                                pic x(03) value spaces.
+           05 ws-relTemperaturas-flag               pic x(10).
+
+      *>----Variáveis para a identificação de sequências (streaks) de dias
+      *>----consecutivos acima/abaixo da média
+       77 ws-seq-tipo-atual                        pic x(01).
+       77 ws-seq-tipo-anterior                     pic x(01).
+       77 ws-seq-inicio                            pic 9(02).
+       77 ws-seq-tamanho                           pic 9(02).
+       77 ws-seq-tipo-desc                         pic x(06).
+       77 ws-seq-dia-edt                           pic z9.
+       77 ws-seq-fim-edt                           pic z9.
+       77 ws-seq-tam-edt                           pic z9.
+       01 ws-seq-msg-texto                         pic x(80).
 
        01 ws-msn-erro.
            05 ws-msn-erro-ofsset                   pic 9(04).
@@ -69,14 +170,20 @@
            05 line 01 col 01 value "                     ---- Cadastro de Temperaturas ----                        "
            foreground-color 14.
            05 line 03 col 01 value "      Insira 30 temperaturas:                                                  ".
-           05 line 04 col 01 value "      Temperatura   :                                                          ".
-           05 line 06 col 01 value "                                                                        [ ]Sair".
-
-           05 sc-numero-temp           line 04 col 19 pic 9(02)
+           05 line 04 col 01 value "      Local         :                                                          ".
+           05 line 05 col 01 value "      Temperatura   :                                                          ".
+           05 line 06 col 01 value "      Operador      :                                                          ".
+           05 line 08 col 01 value "                                                                        [ ]Sair".
+
+           05 sc-local-nome            line 04 col 19 pic x(15)
+           from ws-local-nome(ws-local-atual).
+           05 sc-numero-temp           line 05 col 19 pic 9(02)
            from ws-ind.
-           05 sc-temperatura           line 04 col 23 pic 9(02)v99
-           using ws-temperatura(ws-ind) foreground-color 14.
-           05 sc-sair-programa         line 06 col 74 pic x(01)
+           05 sc-temperatura           line 05 col 23 pic s9(02)v99
+           using ws-temperatura(ws-local-atual, ws-ind) foreground-color 14.
+           05 sc-operador              line 06 col 19 pic x(10)
+           using ws-operador(ws-local-atual, ws-ind) foreground-color 14.
+           05 sc-sair-programa         line 08 col 74 pic x(01)
            using ws-fimprograma foreground-color 12.
 
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -87,12 +194,15 @@
            05 blank screen.
            05 line 01 col 01 value "                     ---- Consulta de Temperaturas ----                        "
            foreground-color 14.
-           05 line 03 col 01 value "      Insira uma temperatura (1-30):                                           ".
-           05 line 07 col 01 value "                                                                        [ ]Sair".
+           05 line 03 col 01 value "      Insira o local (1-2):                                                    ".
+           05 line 04 col 01 value "      Insira uma temperatura (1-30):                                           ".
+           05 line 08 col 01 value "                                                                        [ ]Sair".
 
-           05 sc-numero-temp-consulta  line 03 col 38 pic 9(02)
+           05 sc-local-consulta        line 03 col 33 pic 9(02)
+           using ws-local-consulta.
+           05 sc-numero-temp-consulta  line 04 col 38 pic 9(02)
            using ws-diaacimaabaixo.
-           05 sc-sair-programa         line 07 col 74 pic x(01)
+           05 sc-sair-programa         line 08 col 74 pic x(01)
            using ws-fimprograma foreground-color 12.
 
       *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
@@ -103,12 +213,15 @@
            05 blank screen.
            05 line 01 col 01 value "                     ---- Consulta de Temperaturas ----                        "
            foreground-color 14.
-           05 line 03 col 01 value "      Insira uma temperatura (1-30):                                           ".
-           05 line 07 col 01 value "                                                                        [ ]Sair".
+           05 line 03 col 01 value "      Local:                                                                   ".
+           05 line 04 col 01 value "      Insira uma temperatura (1-30):                                           ".
+           05 line 12 col 01 value "                                                                        [ ]Sair".
 
-           05 sc-numero-temp-consulta  line 03 col 38 pic 9(02)
+           05 sc-local-consulta-dados  line 03 col 14 pic x(15)
+           from ws-local-nome(ws-local-consulta).
+           05 sc-numero-temp-consulta  line 04 col 38 pic 9(02)
            from ws-diaacimaabaixo.
-           05 sc-sair-programa         line 07 col 74 pic x(01)
+           05 sc-sair-programa         line 12 col 74 pic x(01)
            using ws-fimprograma foreground-color 12.
 
       *>Declaração do corpo do programa
@@ -122,9 +235,81 @@
       *> Abrindo o arquivo arqTemperaturas para escrever (output)
       *>------------------------------------------------------------------------
        inicializa section.
-           move 0 to ws-soma
            move 1 to ws-ind
-           open output arqTemperaturas.
+      *> nomeando os locais/sensores monitorados nesta execução
+           move "DEPOSITO"       to ws-local-nome(1)
+           move "DOCA-CARGA"     to ws-local-nome(2)
+      *> data de hoje: só é usada para nomear um mês novo, caso não exista
+      *> ponto de controle de uma digitação anterior ainda em andamento
+           accept ws-data-sistema from date yyyymmdd
+
+      *> verificando se existe um ponto de controle de uma digitação anterior
+      *> que tenha sido interrompida. o mês do cadastro em andamento fica
+      *> gravado dentro do próprio ponto de controle (fd-checkpoint-aaaamm),
+      *> em vez de ser deduzido da data de hoje, para que retomar a digitação
+      *> após a virada do mês não abandone o mês em que ela foi começada
+           move 1   to ws-local-atual-inicial
+           move 1   to ws-ind-inicial
+           move "N" to ws-checkpoint-existe
+           open input ckpTemperaturas
+      *> status 35 (arquivo inexistente) é o único esperado quando ainda não
+      *> há cadastro em andamento; qualquer outro status é erro real
+           if ws-fs-ckpTemperaturas = 0 then
+               read ckpTemperaturas
+      *> status 10 (fim de arquivo) é o único esperado para um ponto de
+      *> controle vazio; qualquer outro status diferente de zero é erro real
+               if ws-fs-ckpTemperaturas = 0 then
+                   move "S" to ws-checkpoint-existe
+                   move fd-checkpoint-aaaamm to ws-nome-arquivo-aaaamm
+                   if fd-checkpoint-dia >= 30
+                       compute ws-local-atual-inicial = fd-checkpoint-local + 1
+                       move 1 to ws-ind-inicial
+                   else
+                       move fd-checkpoint-local           to ws-local-atual-inicial
+                       compute ws-ind-inicial = fd-checkpoint-dia + 1
+                   end-if
+               else
+                   if ws-fs-ckpTemperaturas <> 10 then
+                       move 16                                     to ws-msn-erro-ofsset
+                       move ws-fs-ckpTemperaturas                  to ws-msn-erro-cod
+                       move "Erro ao ler arq. ckpTemperaturas."     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+               close ckpTemperaturas
+               if ws-fs-ckpTemperaturas <> 0 then
+                   move 17                                     to ws-msn-erro-ofsset
+                   move ws-fs-ckpTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao fechar arq. ckpTemperaturas."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-ckpTemperaturas <> 35 then
+                   move 18                                     to ws-msn-erro-ofsset
+                   move ws-fs-ckpTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao abrir arq. ckpTemperaturas."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+      *> se o ponto de controle indicar que os locais já foram todos
+      *> digitados (interrupção ocorreu entre a última gravação do ponto de
+      *> controle e sua limpeza ao final do cadastro), não há nada a
+      *> retomar: o perform de processamento não executa nenhuma iteração e
+      *> o programa apenas termina de limpar o ponto de controle. NUNCA se
+      *> reinicia um cadastro do zero (com OPEN OUTPUT) nesse caso, pois o
+      *> arquivo do mês já contém todos os registros gravados
+      *> sem ponto de controle: começa um cadastro novo no mês corrente
+           if ws-checkpoint-existe = "N" then
+               move ws-data-sistema-aaaamm to ws-nome-arquivo-aaaamm
+           end-if
+
+      *> abrindo o arquivo do mês: se há digitação em andamento, os dias já
+      *> gravados são preservados e os novos são anexados ao final
+           if ws-checkpoint-existe = "S" then
+               open extend arqTemperaturas
+           else
+               open output arqTemperaturas
+           end-if
            if  ws-fs-arqTemperaturas <> 0 then
                move 1                                     to ws-msn-erro-ofsset
                move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
@@ -139,15 +324,98 @@
       *> Processamento do programa
       *>------------------------------------------------------------------------
        processamento section.
-      *> perform para variar o ws-ind e cadastrar as 30 temperaturas
-           perform until ws-ind > 30
-               move 0 to ws-temperatura(ws-ind)
-               display tela-temperaturas
-               accept tela-temperaturas
-      *> movendo as temperaturas para o arquivo
-               move ws-temperatura(ws-ind) to fd-temperatura
-               add 1 to ws-ind
+      *> perform para variar o local e o ws-ind e cadastrar as 30 temperaturas
+      *> de cada local monitorado nesta execução
+           perform varying ws-local-atual from ws-local-atual-inicial by 1
+                   until ws-local-atual > ws-qtd-locais
+               if ws-local-atual = ws-local-atual-inicial
+                   move ws-ind-inicial to ws-ind
+               else
+                   move 1 to ws-ind
+               end-if
+               perform until ws-ind > 30
+                   move 0   to ws-temperatura(ws-local-atual, ws-ind)
+                   move "N" to ws-temp-valida
+      *> repete a mesma tela até a temperatura ser digitada dentro da faixa aceita
+                   perform until ws-temp-valida = "S"
+                       display tela-temperaturas
+                       accept tela-temperaturas
+                       if ws-temperatura(ws-local-atual, ws-ind) >= -50
+                          and ws-temperatura(ws-local-atual, ws-ind) <= 60
+                           move "S" to ws-temp-valida
+                       else
+                           display "Temperatura invalida! Informe entre -50,00 e 60,00." at line 07 col 07
+      *> segurando a mensagem de erro na tela até o operador confirmar a
+      *> leitura, já que a próxima volta do laço redesenha a tela (blank
+      *> screen) e apagaria o aviso antes que desse tempo de lê-lo
+                           display "Pressione ENTER para continuar..." at line 09 col 07
+                           accept ws-aux at line 09 col 42
+                       end-if
+                   end-perform
+      *> registrando a data/hora em que a temperatura foi digitada
+                   accept ws-data-sistema  from date yyyymmdd
+                   accept ws-hora-sistema  from time
+                   move ws-data-sistema           to ws-data-hora-completa-data
+                   move ws-hora-sistema-hhmmss    to ws-data-hora-completa-hora
+                   move ws-data-hora-completa      to ws-data-hora-entrada(ws-local-atual, ws-ind)
+      *> movendo o local, a temperatura, o operador e a data/hora para o arquivo
+                   move ws-local-atual                          to fd-local-cod
+                   move ws-temperatura(ws-local-atual, ws-ind)  to fd-temperatura
+                   move ws-operador(ws-local-atual, ws-ind)     to fd-operador
+                   move ws-data-hora-entrada(ws-local-atual, ws-ind) to fd-data-hora-entrada
+                   write fd-relatorio
+                   if ws-fs-arqTemperaturas <> 0 then
+                       move 13                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqTemperaturas                 to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqTemperaturas." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+      *> gravando o ponto de controle com o último dia/local concluído, para
+      *> permitir retomar o cadastro caso a digitação seja interrompida.
+      *> o mês do cadastro (ws-nome-arquivo-aaaamm) é gravado junto, para que
+      *> uma retomada após a virada do mês continue no mês certo
+                   open output ckpTemperaturas
+                   if ws-fs-ckpTemperaturas <> 0 then
+                       move 8                                     to ws-msn-erro-ofsset
+                       move ws-fs-ckpTemperaturas                 to ws-msn-erro-cod
+                       move "Erro ao abrir arq. ckpTemperaturas."  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   move ws-nome-arquivo-aaaamm to fd-checkpoint-aaaamm
+                   move ws-local-atual         to fd-checkpoint-local
+                   move ws-ind                 to fd-checkpoint-dia
+                   write fd-checkpoint-linha
+                   if ws-fs-ckpTemperaturas <> 0 then
+                       move 9                                     to ws-msn-erro-ofsset
+                       move ws-fs-ckpTemperaturas                 to ws-msn-erro-cod
+                       move "Erro ao gravar arq. ckpTemperaturas." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   close ckpTemperaturas
+                   if ws-fs-ckpTemperaturas <> 0 then
+                       move 10                                    to ws-msn-erro-ofsset
+                       move ws-fs-ckpTemperaturas                 to ws-msn-erro-cod
+                       move "Erro ao fechar arq. ckpTemperaturas." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   add 1 to ws-ind
+               end-perform
            end-perform
+      *> cadastro do mês concluído: limpando o ponto de controle
+           open output ckpTemperaturas
+           if ws-fs-ckpTemperaturas <> 0 then
+               move 11                                     to ws-msn-erro-ofsset
+               move ws-fs-ckpTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. ckpTemperaturas."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close ckpTemperaturas
+           if ws-fs-ckpTemperaturas <> 0 then
+               move 12                                     to ws-msn-erro-ofsset
+               move ws-fs-ckpTemperaturas                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. ckpTemperaturas." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
       *> fechando o arquivo
            close arqTemperaturas.
            if ws-fs-arqTemperaturas <> 0 then
@@ -157,31 +425,86 @@
                perform finaliza-anormal
            end-if
 
-           perform media
-
+      *> lendo de volta o arquivo do mês inteiro (todos os locais e dias já
+      *> gravados, inclusive em execuções anteriores retomadas por checkpoint)
+      *> antes de calcular a média: assim os números batem mesmo quando esta
+      *> execução só digitou parte do mês
            perform ler-temperaturas
 
-      *> aceitando do usuário o "número" da temperatura a ser consultada
-           move zeros to ws-diaacimaabaixo
-      *> tela para aceitar o "número" da temperatura
-           display tela-consulta-temperaturas
-           accept tela-consulta-temperaturas
+           perform media
+
+           perform relatorio-variacao
+
+           perform sequencias-temperatura
+
+      *> laço de consulta: permite consultar vários dias/locais na mesma execução
+           move "S" to ws-consultar-outro
+           perform until ws-consultar-outro = "N" or ws-consultar-outro = "n"
+      *> aceitando do usuário o local e o "número" da temperatura a ser consultada
+               move zeros to ws-diaacimaabaixo
+               move zeros to ws-local-consulta
+               move "N"   to ws-dia-valida
+               move "N"   to ws-local-valida
+      *> tela para aceitar o local e o "número" da temperatura, repetindo até
+      *> um local (entre 01 e ws-qtd-locais) e um dia (entre 01 e 30) válidos
+      *> serem informados
+               perform until ws-local-valida = "S" and ws-dia-valida = "S"
+                   display tela-consulta-temperaturas
+                   accept tela-consulta-temperaturas
+                   if ws-local-consulta >= 1 and ws-local-consulta <= ws-qtd-locais
+                       move "S" to ws-local-valida
+                   else
+                       move "N" to ws-local-valida
+                       display "Local invalido! Informe um valor entre 01 e 02." at line 06 col 07
+                   end-if
+                   if ws-diaacimaabaixo >= 1 and ws-diaacimaabaixo <= 30
+                       move "S" to ws-dia-valida
+                   else
+                       move "N" to ws-dia-valida
+                       display "Dia invalido! Informe um valor entre 01 e 30." at line 07 col 07
+                   end-if
+      *> segurando a mensagem de erro na tela até o operador confirmar a
+      *> leitura, já que a próxima volta do laço redesenha a tela (blank
+      *> screen) e apagaria o aviso antes que desse tempo de lê-lo
+                   if ws-local-valida = "N" or ws-dia-valida = "N"
+                       display "Pressione ENTER para continuar..." at line 09 col 07
+                       accept ws-aux at line 09 col 42
+                   end-if
+               end-perform
       *> tela para mostrar as informações da temperatura
-           display tela-consulta-temp-dados
-           evaluate ws-temperatura(ws-diaacimaabaixo)
-               when > ws-media
-               display "A temperatura desse dia estava acima da media!" at line 04 col 07
-               when < ws-media
-               display "A temperatura desse dia estava abaixo da media!" at line 04 col 07
-           end-evaluate
+               display tela-consulta-temp-dados
+               evaluate ws-temperatura(ws-local-consulta, ws-diaacimaabaixo)
+                   when > ws-local-media-num(ws-local-consulta)
+                   display "A temperatura desse dia estava acima da media!" at line 05 col 07
+                   when < ws-local-media-num(ws-local-consulta)
+                   display "A temperatura desse dia estava abaixo da media!" at line 05 col 07
+               end-evaluate
       *> mostrando as informações na tela
-           display "Temperatura do dia " at line 05 col 07
-           display ws-diaacimaabaixo at line 05 col 26
-           display ": " at line 05 col 28
-           display ws-temperatura(ws-diaacimaabaixo) at line 05 col 30
-           display "Media: " at line 06 col 07
-           display ws-media at line 06 col 14
-           accept tela-consulta-temp-dados
+               display "Temperatura do dia " at line 06 col 07
+               display ws-diaacimaabaixo at line 06 col 26
+               display ": " at line 06 col 28
+               display ws-temperatura(ws-local-consulta, ws-diaacimaabaixo) at line 06 col 30
+               display "Media: " at line 07 col 07
+               display ws-local-media(ws-local-consulta) at line 07 col 14
+               display "Maior temperatura do mes: " at line 09 col 07
+               display ws-local-temp-maxima(ws-local-consulta) at line 09 col 34
+               display " no dia " at line 09 col 40
+               display ws-local-dia-temp-maxima(ws-local-consulta) at line 09 col 48
+               display "Menor temperatura do mes: " at line 10 col 07
+               display ws-local-temp-minima(ws-local-consulta) at line 10 col 34
+               display " no dia " at line 10 col 40
+               display ws-local-dia-temp-minima(ws-local-consulta) at line 10 col 48
+      *> rastreamento: quem digitou esta leitura e quando, para localizar
+      *> o turno responsável por uma temperatura suspeita
+               display "Operador: " at line 08 col 07
+               display ws-operador(ws-local-consulta, ws-diaacimaabaixo) at line 08 col 18
+               display "Registrado em: " at line 08 col 34
+               display ws-data-hora-entrada(ws-local-consulta, ws-diaacimaabaixo) at line 08 col 49
+               accept tela-consulta-temp-dados
+      *> pergunta se o operador quer consultar outro dia/local antes de finalizar
+               display "Consultar outro dia? (S/N): " at line 11 col 07
+               accept ws-consultar-outro at line 11 col 36
+           end-perform
            .
        processamento-exit.
            exit.
@@ -191,12 +514,30 @@
       *> Calcular a média das temperaturas
       *>------------------------------------------------------------------------
        media section.
-      *> somando todas as temperaturas
-           perform varying ws-ind from 1 by 1 until ws-ind > 30
-               add ws-temperatura(ws-ind) to ws-soma
+      *> calculando média, maior e menor temperatura de cada local monitorado
+           perform varying ws-local-atual from 1 by 1 until ws-local-atual > ws-qtd-locais
+               move 0 to ws-local-soma(ws-local-atual)
+      *> inicializando a maior e a menor temperatura com o valor do dia 1
+               move ws-temperatura(ws-local-atual, 1) to ws-local-temp-maxima(ws-local-atual)
+               move ws-temperatura(ws-local-atual, 1) to ws-local-temp-minima(ws-local-atual)
+               move 1                                 to ws-local-dia-temp-maxima(ws-local-atual)
+               move 1                                 to ws-local-dia-temp-minima(ws-local-atual)
+      *> somando todas as temperaturas do local e descobrindo a maior/menor e o dia
+               perform varying ws-ind from 1 by 1 until ws-ind > 30
+                   add ws-temperatura(ws-local-atual, ws-ind) to ws-local-soma(ws-local-atual)
+                   if ws-temperatura(ws-local-atual, ws-ind) > ws-local-temp-maxima(ws-local-atual) then
+                       move ws-temperatura(ws-local-atual, ws-ind) to ws-local-temp-maxima(ws-local-atual)
+                       move ws-ind                                 to ws-local-dia-temp-maxima(ws-local-atual)
+                   end-if
+                   if ws-temperatura(ws-local-atual, ws-ind) < ws-local-temp-minima(ws-local-atual) then
+                       move ws-temperatura(ws-local-atual, ws-ind) to ws-local-temp-minima(ws-local-atual)
+                       move ws-ind                                 to ws-local-dia-temp-minima(ws-local-atual)
+                   end-if
+               end-perform
+      *> descobrindo a média das temperaturas do local
+               divide ws-local-soma(ws-local-atual) by 30 giving ws-local-media-num(ws-local-atual)
+               move ws-local-media-num(ws-local-atual) to ws-local-media(ws-local-atual)
            end-perform
-      *> descobrindo a média das temperaturas
-           divide ws-soma by 30 giving ws-media
            .
        media-exit.
            exit.
@@ -215,17 +556,26 @@
                perform finaliza-anormal
            end-if
 
-      *> lendo as temperaturas do arquivo
-           perform varying ws-ind from 1 by 1 until ws-fs-arqTemperaturas = 10 or ws-ind > 30
-               read arqTemperaturas into ws-relatorio(ws-ind)
-               if  ws-fs-arqTemperaturas <> 0 and ws-fs-arqTemperaturas <> 10 then
-                   move 2                                   to ws-msn-erro-ofsset
-                   move ws-fs-arqTemperaturas               to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqTemperaturas." to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-      *> movendo as temperaturas do arquivo para a variável da working-storage
-               move  fd-temperatura to ws-temperatura(ws-ind)
+      *> lendo as temperaturas do arquivo, um local por vez, na mesma ordem
+      *> em que foram gravadas
+           perform varying ws-local-atual from 1 by 1 until ws-local-atual > ws-qtd-locais
+               perform varying ws-ind from 1 by 1 until ws-fs-arqTemperaturas = 10 or ws-ind > 30
+                   read arqTemperaturas
+                   if  ws-fs-arqTemperaturas <> 0 and ws-fs-arqTemperaturas <> 10 then
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqTemperaturas               to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTemperaturas." to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+      *> movendo a temperatura, o operador e a data/hora de digitação do
+      *> arquivo para a working-storage, para que fiquem disponíveis na
+      *> consulta (rastreamento de quem/quando digitou cada leitura)
+                   if ws-fs-arqTemperaturas = 0 then
+                       move fd-temperatura       to ws-temperatura(ws-local-atual, ws-ind)
+                       move fd-operador          to ws-operador(ws-local-atual, ws-ind)
+                       move fd-data-hora-entrada to ws-data-hora-entrada(ws-local-atual, ws-ind)
+                   end-if
+               end-perform
            end-perform
       *> fechando o arquivo
            close arqTemperaturas.
@@ -239,6 +589,165 @@
        ler-temperaturas-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *> Gerar o relatório impresso com a variação diária das temperaturas
+      *>------------------------------------------------------------------------
+       relatorio-variacao section.
+           open output relTemperaturas.
+           if ws-fs-relTemperaturas <> 0 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. relTemperaturas."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *> montando uma linha do relatório para cada um dos 30 dias de cada local
+           perform varying ws-local-atual from 1 by 1 until ws-local-atual > ws-qtd-locais
+               perform varying ws-ind from 1 by 1 until ws-ind > 30
+                   move ws-local-nome(ws-local-atual)              to ws-relTemperaturas-local
+                   move ws-ind                                     to ws-relTemperaturas-dia
+                   move ws-temperatura(ws-local-atual, ws-ind)      to ws-relTemperaturas-temp
+                   subtract ws-local-media-num(ws-local-atual) from ws-temperatura(ws-local-atual, ws-ind)
+                       giving ws-relTemperaturas-delta
+                   evaluate true
+                       when ws-temperatura(ws-local-atual, ws-ind) > ws-local-media-num(ws-local-atual)
+                           move "ACIMA"    to ws-relTemperaturas-flag
+                       when ws-temperatura(ws-local-atual, ws-ind) < ws-local-media-num(ws-local-atual)
+                           move "ABAIXO"   to ws-relTemperaturas-flag
+                       when other
+                           move "NA MEDIA" to ws-relTemperaturas-flag
+                   end-evaluate
+                   write fd-relTemperaturas-linha from ws-relTemperaturas-linha
+                   if ws-fs-relTemperaturas <> 0 then
+                       move 14                                     to ws-msn-erro-ofsset
+                       move ws-fs-relTemperaturas                  to ws-msn-erro-cod
+                       move "Erro ao gravar arq. relTemperaturas."  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-perform
+
+           close relTemperaturas.
+           if ws-fs-relTemperaturas <> 0 then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. relTemperaturas." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       relatorio-variacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Identificar sequências de 3 ou mais dias consecutivos acima/abaixo
+      *> da média (tendências de calor/frio) e anexá-las ao relatório impresso
+      *>------------------------------------------------------------------------
+       sequencias-temperatura section.
+           open extend relTemperaturas.
+           if ws-fs-relTemperaturas <> 0 then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. relTemperaturas."  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-local-atual from 1 by 1 until ws-local-atual > ws-qtd-locais
+               move spaces to ws-seq-msg-texto
+               write fd-relTemperaturas-linha from ws-seq-msg-texto
+               if ws-fs-relTemperaturas <> 0 then
+                   move 15                                     to ws-msn-erro-ofsset
+                   move ws-fs-relTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao gravar arq. relTemperaturas."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               string "Sequencias de " ws-local-nome(ws-local-atual) delimited by size
+                   into ws-seq-msg-texto
+               write fd-relTemperaturas-linha from ws-seq-msg-texto
+               if ws-fs-relTemperaturas <> 0 then
+                   move 15                                     to ws-msn-erro-ofsset
+                   move ws-fs-relTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao gravar arq. relTemperaturas."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move "N" to ws-seq-tipo-anterior
+               move 1   to ws-seq-inicio
+               move 0   to ws-seq-tamanho
+      *> percorrendo os 30 dias do local para detectar sequências de 3 ou
+      *> mais dias seguidos acima ou abaixo da média
+               perform varying ws-ind from 1 by 1 until ws-ind > 30
+                   evaluate true
+                       when ws-temperatura(ws-local-atual, ws-ind) > ws-local-media-num(ws-local-atual)
+                           move "A" to ws-seq-tipo-atual
+                       when ws-temperatura(ws-local-atual, ws-ind) < ws-local-media-num(ws-local-atual)
+                           move "B" to ws-seq-tipo-atual
+                       when other
+                           move "N" to ws-seq-tipo-atual
+                   end-evaluate
+
+                   if ws-seq-tipo-atual <> ws-seq-tipo-anterior
+                       perform grava-sequencia-detectada
+                       move ws-ind to ws-seq-inicio
+                       move 0      to ws-seq-tamanho
+                   end-if
+                   if ws-seq-tipo-atual <> "N" then
+                       add 1 to ws-seq-tamanho
+                   end-if
+                   move ws-seq-tipo-atual to ws-seq-tipo-anterior
+               end-perform
+      *> fechando uma eventual sequência que ainda esteja aberta no dia 30
+               move 31 to ws-ind
+               perform grava-sequencia-detectada
+           end-perform
+
+           close relTemperaturas.
+           if ws-fs-relTemperaturas <> 0 then
+               move 7                                     to ws-msn-erro-ofsset
+               move ws-fs-relTemperaturas                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. relTemperaturas." to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       sequencias-temperatura-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava, se houver 3 dias ou mais, a sequência acima/abaixo encerrada
+      *> no dia anterior a ws-ind (chamada de dentro de sequencias-temperatura)
+      *>------------------------------------------------------------------------
+       grava-sequencia-detectada section.
+           if ws-seq-tamanho >= 3 and ws-seq-tipo-anterior <> "N" then
+               if ws-seq-tipo-anterior = "A" then
+                   move "ACIMA " to ws-seq-tipo-desc
+               else
+                   move "ABAIXO" to ws-seq-tipo-desc
+               end-if
+               move ws-seq-inicio           to ws-seq-dia-edt
+               compute ws-seq-fim-edt = ws-ind - 1
+               move ws-seq-tamanho           to ws-seq-tam-edt
+               move spaces to ws-seq-msg-texto
+               string "  " delimited by size
+                   ws-seq-tipo-desc delimited by size
+                   " da media do dia " delimited by size
+                   ws-seq-dia-edt delimited by size
+                   " ao dia " delimited by size
+                   ws-seq-fim-edt delimited by size
+                   " (" delimited by size
+                   ws-seq-tam-edt delimited by size
+                   " dias seguidos)" delimited by size
+                   into ws-seq-msg-texto
+               write fd-relTemperaturas-linha from ws-seq-msg-texto
+               if ws-fs-relTemperaturas <> 0 then
+                   move 15                                     to ws-msn-erro-ofsset
+                   move ws-fs-relTemperaturas                  to ws-msn-erro-cod
+                   move "Erro ao gravar arq. relTemperaturas."  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       grava-sequencia-detectada-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *> Finalização  Anormal
       *>------------------------------------------------------------------------
